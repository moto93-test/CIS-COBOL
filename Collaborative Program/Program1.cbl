@@ -1,52 +1,963 @@
-      ******************************************************************
-      * Program:   Simple Counter                                      * 
-      * Author:    Kyle Pennacchio                                     *
-      * Status:    Working                                             *
-      * Bugs:      If an answer is longer than one letter the program  *
-      *            will throw an error                                 *
-      ******************************************************************                    
-       
-       program-id. Program1 as "Program1".
-       
-       environment division.
-       configuration section.
-       
-       data division.
-       working-storage section.
-       01 meep pic 999.
-       01 meep2 pic x value "y".
-       
-       procedure division.
-       display "simple program that counts to 20 asking the user every"
-       " increment if they want to continue"
-       display " "
-       perform varying meep from 0 by 1
-           until meep > 20
-               display meep
-               display "shall we keep going? (y or n)"
-               accept meep2
-               perform Input-Check
-       end-perform
-       stop run.
-       
-       Y-Check.
-       if meep2 = "y" or "Y"
-           continue
-       else 
-           perform Input-Check.
-           
-       N-Check.
-       if meep2 = "n" or "N"
-           stop "Okay we will stop counting. Press enter to exit."
-           stop run
-       else
-           perform Y-Check.
-           
-       Input-Check.
-       perform until meep2 not equal " "
-           display "Please enter a valid answer."
-           accept meep2
-       end-perform
-           perform N-Check.
-       
-       end program Program1.
+000010******************************************************************
+000020* PROGRAM:    PROGRAM1                                           *
+000030* AUTHOR:     Kyle Pennacchio                                    *
+000040* INSTALLATION: Collaborative Program Unit                       *
+000050* DATE-WRITTEN: 2024-02-11                                       *
+000060* DATE-COMPILED:                                                 *
+000070*                                                                *
+000080* STATUS:     Working                                            *
+000090* BUGS:       None known.  MEEP2 used to be PIC X and a reply    *
+000100*             longer than one letter would blow the program up; *
+000110*             fixed below by widening it and adding real         *
+000120*             validation ahead of the reply going anywhere else. *
+000130*                                                                *
+000140* REMARKS:    Simple counter.  Counts from zero upward, asking   *
+000150*             the operator at every increment whether to keep    *
+000160*             going, and stops when the count passes the upper   *
+000170*             bound or the operator says no.                     *
+000180*                                                                *
+000190* MODIFICATION HISTORY                                           *
+000200*   DATE        INIT  DESCRIPTION                                *
+000210*   2026-08-09   JR   Added checkpoint/restart support so an     *
+000220*                     abend or dropped session no longer loses   *
+000230*                     the whole count -- the current value is    *
+000240*                     written to a checkpoint file after every   *
+000250*                     increment and read back in on startup.     *
+000260*                     Restructured the procedure division into   *
+000270*                     numbered paragraphs to carry this and the  *
+000280*                     enhancements that follow it.               *
+000290*   2026-08-09   JR   Added an optional run-control card so the  *
+000300*                     job can be started in unattended batch     *
+000310*                     mode with the continue/stop decision       *
+000320*                     supplied up front instead of typed at the  *
+000330*                     console.  Interactive mode still runs      *
+000340*                     exactly as before when no card is found.   *
+000350*   2026-08-09   JR   Added a control record that drives the     *
+000360*                     loop's upper bound and step so the count   *
+000370*                     range no longer has to be hardcoded --     *
+000380*                     the old 0-through-20-by-1 range is still   *
+000390*                     the default when no control record is      *
+000400*                     supplied.                                  *
+000410*   2026-08-09   JR   Added a dated audit log -- every continue/ *
+000420*                     stop response is now appended with the     *
+000430*                     count value and a timestamp so a run's     *
+000440*                     ending can be reconciled after the fact.   *
+000450*   2026-08-09   JR   Replaced the blank-reprompt loop with a    *
+000460*                     real validation step -- MEEP2 now holds a  *
+000470*                     full response instead of one character, so *
+000480*                     an operator typing more than a single      *
+000490*                     letter no longer blows the program up, and *
+000500*                     anything that isn't a clean Y or N is      *
+000510*                     rejected to a reject report rather than    *
+000520*                     silently reprompted forever.               *
+000530*   2026-08-09   JR   Added an end-of-run summary report so how  *
+000540*                     a run finished -- final value, limit vs.   *
+000550*                     operator stop, start/end time, retry count *
+000560*                     -- doesn't require scrolling console       *
+000570*                     history to find out.                       *
+000580*   2026-08-09   JR   Added operator-ID capture and an           *
+000590*                     authorized-operator list -- an operator    *
+000600*                     not on the list may still watch a run but  *
+000610*                     a "n" from them is no longer honored, and  *
+000620*                     an authorized operator must key their ID   *
+000630*                     again to confirm a stop.  No list          *
+000640*                     configured means no restriction, so        *
+000650*                     existing runs are unaffected.              *
+000660*   2026-08-09   JR   Added a maintenance control card -- its    *
+000670*                     presence turns a run into a lookup/adjust  *
+000680*                     request against one counter's tracking     *
+000690*                     record instead of a count, so a limit can  *
+000700*                     be retuned for a counter that is still     *
+000710*                     mid-run without touching the job step that *
+000720*                     owns it.  No card present means this run   *
+000730*                     counts, exactly as before.                *
+000740*   2026-08-09   JR   Widened MEEP to match the other counter    *
+000750*                     fields so a larger control-card range      *
+000760*                     can't wrap it; latched the value actually  *
+000770*                     reached into a new field so the end-of-run *
+000780*                     report, completion signal, and final       *
+000790*                     tracking record no longer show one past    *
+000800*                     where counting stopped; required an        *
+000810*                     authorized operator for a maintenance-mode *
+000820*                     limit change, the same as is already       *
+000830*                     required to honor a console stop; and      *
+000840*                     changed 2300-VALIDATE-RESPONSE's reprompt  *
+000850*                     from a self-PERFORM into an iterative one. *
+000860*   2026-08-09   JR   Rejected a zero step on the count-range    *
+000870*                     control record instead of accepting it as- *
+000880*                     is -- a zero step would never advance MEEP *
+000890*                     past the limit and hang an unattended run  *
+000900*                     forever; the step now defaults back to 1   *
+000910*                     when the card's value is zero.  Added      *
+000920*                     SHARING and LOCK MODE to the tracking file *
+000930*                     so a maintenance-mode run can actually     *
+000940*                     reach a counter that is genuinely mid-run. *
+000950*                     The summary report and completion signal   *
+000960*                     are now written to a file named for the    *
+000970*                     counter-id instead of a single shared name,*
+000980*                     so a second counter finishing in the same  *
+000990*                     shift no longer overwrites the first one's *
+001000*                     report and signal.  Both now check their   *
+001010*                     OPEN status before writing, the same as    *
+001020*                     every other file in this program.  Guarded *
+001030*                     the tracking-record checkpoint and finalize*
+001040*                     paragraphs so they no longer attempt I/O   *
+001050*                     against the tracking file when its OPEN did*
+001060*                     not succeed.                               *
+001070*   2026-08-09   JR   Fixed the per-counter summary report and   *
+001080*                     completion signal added by a prior entry --*
+001090*                     their SELECT clauses were missing the      *
+001100*                     DYNAMIC keyword, so both assigned to the   *
+001110*                     data name itself instead of its runtime    *
+001120*                     content and collapsed onto one file, with  *
+001130*                     the second OPEN OUTPUT clobbering the first*
+001140*                     one's content.  Added DYNAMIC to both, and *
+001150*                     to the audit log, which now gets one file  *
+001160*                     per day built from today's date instead of *
+001170*                     the fixed name a prior entry chose on the  *
+001180*                     mistaken belief that dynamic ASSIGN did not*
+001190*                     work here.  Added the same open-status     *
+001200*                     guard already used elsewhere in this       *
+001210*                     program to the audit log and reject report *
+001220*                     writes, and a maintenance-mode limit change*
+001230*                     now stamps the tracking record's last-     *
+001240*                     update date and time, the same as every    *
+001250*                     other write to that record already does.   *
+001260******************************************************************
+001270 IDENTIFICATION DIVISION.
+001280 PROGRAM-ID. Program1 AS "Program1".
+001290
+001300 ENVIRONMENT DIVISION.
+001310 CONFIGURATION SECTION.
+001320 SOURCE-COMPUTER.  IBM-370.
+001330 OBJECT-COMPUTER.  IBM-370.
+001340
+001350 INPUT-OUTPUT SECTION.
+001360 FILE-CONTROL.
+001370     SELECT TRACKING-FILE ASSIGN TO "CTRTRACK.DAT"
+001380         ORGANIZATION IS INDEXED
+001390         ACCESS MODE IS DYNAMIC
+001400         RECORD KEY IS TRK-COUNTER-ID
+001410         LOCK MODE IS AUTOMATIC
+001420         SHARING WITH ALL OTHER
+001430         FILE STATUS IS WS-TRACKING-STATUS.
+001440     SELECT PARM-FILE ASSIGN TO "CTLCARD.DAT"
+001450         ORGANIZATION IS LINE SEQUENTIAL
+001460         FILE STATUS IS WS-PARM-STATUS.
+001470     SELECT LIMIT-FILE ASSIGN TO "CTRLIM.DAT"
+001480         ORGANIZATION IS LINE SEQUENTIAL
+001490         FILE STATUS IS WS-LIMIT-STATUS.
+001500     SELECT AUDIT-FILE ASSIGN TO DYNAMIC WS-AUDIT-FILENAME
+001510         ORGANIZATION IS LINE SEQUENTIAL
+001520         FILE STATUS IS WS-AUDIT-STATUS.
+001530     SELECT REJECT-FILE ASSIGN TO "REJRPT.DAT"
+001540         ORGANIZATION IS LINE SEQUENTIAL
+001550         FILE STATUS IS WS-REJECT-STATUS.
+001560     SELECT SUMMARY-FILE ASSIGN TO DYNAMIC WS-SUMMARY-FILENAME
+001570         ORGANIZATION IS LINE SEQUENTIAL
+001580         FILE STATUS IS WS-SUMMARY-STATUS.
+001590     SELECT COMPLETION-FILE
+001600         ASSIGN TO DYNAMIC WS-COMPLETION-FILENAME
+001610         ORGANIZATION IS LINE SEQUENTIAL
+001620         FILE STATUS IS WS-COMPLETION-STATUS.
+001630     SELECT AUTH-FILE ASSIGN TO "AUTHOPID.DAT"
+001640         ORGANIZATION IS LINE SEQUENTIAL
+001650         FILE STATUS IS WS-AUTH-STATUS.
+001660     SELECT MAINT-FILE ASSIGN TO "MAINTCARD.DAT"
+001670         ORGANIZATION IS LINE SEQUENTIAL
+001680         FILE STATUS IS WS-MAINT-STATUS.
+001690
+001700 DATA DIVISION.
+001710 FILE SECTION.
+001720 FD  TRACKING-FILE.
+001730     COPY "TRKREC.cpy".
+001740
+001750 FD  PARM-FILE.
+001760     COPY "PARMREC.cpy".
+001770
+001780 FD  LIMIT-FILE.
+001790     COPY "CTRLIM.cpy".
+001800
+001810 FD  AUDIT-FILE.
+001820     COPY "AUDITREC.cpy".
+001830
+001840 FD  REJECT-FILE.
+001850     COPY "REJREC.cpy".
+001860
+001870 FD  SUMMARY-FILE.
+001880 01  SUM-PRINT-LINE                  PIC X(80).
+001890
+001900 FD  COMPLETION-FILE.
+001910     COPY "CMPLREC.cpy".
+001920
+001930 FD  AUTH-FILE.
+001940     COPY "AUTHOPID.cpy".
+001950
+001960 FD  MAINT-FILE.
+001970     COPY "MAINTREC.cpy".
+001980
+001990 WORKING-STORAGE SECTION.
+002000 01  WS-COUNTER-ID               PIC X(08)  VALUE "MEEP    ".
+002010
+002020 01  WS-BOUNDS.
+002030     05  WS-START-VALUE          PIC S9(05) COMP VALUE 0.
+002040     05  WS-END-VALUE            PIC S9(05) COMP VALUE 20.
+002050     05  WS-STEP-VALUE           PIC S9(05) COMP VALUE 1.
+002060
+002070 01  WS-TRACKING-STATUS          PIC X(02)  VALUE "00".
+002080 01  WS-START-VALUE-DISPLAY      PIC ZZZZ9.
+002090 01  WS-PARM-STATUS              PIC X(02)  VALUE "00".
+002100 01  WS-LIMIT-STATUS             PIC X(02)  VALUE "00".
+002110 01  WS-AUDIT-STATUS             PIC X(02)  VALUE "00".
+002120 01  WS-TODAY-DATE               PIC X(08)  VALUE SPACE.
+002130 01  WS-OPERATOR-ID              PIC X(08)  VALUE "CONSOLE ".
+002140 01  WS-REJECT-STATUS            PIC X(02)  VALUE "00".
+002150 01  WS-RETRY-COUNT              PIC 9(05)  COMP VALUE 0.
+002160 01  WS-SUMMARY-STATUS           PIC X(02)  VALUE "00".
+002170 01  WS-COMPLETION-STATUS        PIC X(02)  VALUE "00".
+002180 01  WS-SUMMARY-FILENAME         PIC X(20)  VALUE SPACE.
+002190 01  WS-COMPLETION-FILENAME      PIC X(20)  VALUE SPACE.
+002200 01  WS-AUDIT-FILENAME           PIC X(21)  VALUE SPACE.
+002210 01  WS-RUN-TIMESTAMPS.
+002220     05  WS-RUN-START-DATE       PIC X(08)  VALUE SPACE.
+002230     05  WS-RUN-START-TIME       PIC X(08)  VALUE SPACE.
+002240     05  WS-RUN-END-DATE         PIC X(08)  VALUE SPACE.
+002250     05  WS-RUN-END-TIME         PIC X(08)  VALUE SPACE.
+002260
+002270 01  WS-RETRY-COUNT-DISPLAY      PIC ZZZZ9.
+002280 01  WS-FINAL-VALUE-DISPLAY      PIC ZZZZ9.
+002290 01  WS-AUTH-STATUS              PIC X(02)  VALUE "00".
+002300 01  WS-CONFIRM-OPERATOR-ID      PIC X(08)  VALUE SPACE.
+002310 01  WS-MAINT-STATUS             PIC X(02)  VALUE "00".
+002320
+002330 01  WS-SWITCHES.
+002340     05  WS-STOP-SWITCH          PIC X(01)  VALUE "N".
+002350         88  WS-STOP-REQUESTED          VALUE "Y".
+002360     05  WS-CHECKPOINT-SWITCH    PIC X(01)  VALUE "N".
+002370         88  WS-CHECKPOINT-FOUND        VALUE "Y".
+002380     05  WS-BATCH-SWITCH         PIC X(01)  VALUE "N".
+002390         88  WS-BATCH-MODE              VALUE "Y".
+002400     05  WS-BATCH-RESPONSE       PIC X(01)  VALUE SPACE.
+002410         88  WS-ALWAYS-CONTINUE         VALUE "A".
+002420     05  WS-END-REASON           PIC X(01)  VALUE "L".
+002430         88  WS-END-LIMIT-REACHED       VALUE "L".
+002440         88  WS-END-OPERATOR-STOP       VALUE "O".
+002450         88  WS-END-BATCH-HALT          VALUE "B".
+002460         88  WS-END-NEVER-RAN           VALUE "N".
+002470     05  WS-OPERATOR-AUTH-SWITCH PIC X(01)  VALUE "N".
+002480         88  WS-OPERATOR-AUTHORIZED     VALUE "Y".
+002490     05  WS-AUTH-EOF-SWITCH      PIC X(01)  VALUE "N".
+002500         88  WS-AUTH-EOF                VALUE "Y".
+002510     05  WS-MAINTENANCE-SWITCH   PIC X(01)  VALUE "N".
+002520         88  WS-MAINTENANCE-MODE        VALUE "Y".
+002530     05  WS-LOOP-EXEC-SWITCH     PIC X(01)  VALUE "N".
+002540         88  WS-LOOP-EXECUTED           VALUE "Y".
+002550     05  WS-TRACKING-OPEN-SWITCH PIC X(01)  VALUE "N".
+002560         88  WS-TRACKING-OPEN           VALUE "Y".
+002570
+002580 01  MEEP                        PIC 9(05).
+002590 01  WS-LAST-MEEP-VALUE          PIC 9(05)  VALUE 0.
+002600 01  MEEP2                       PIC X(10)  VALUE "y".
+002610
+002620 PROCEDURE DIVISION.
+002630
+002640 0000-MAINLINE.
+002650     PERFORM 1190-READ-MAINT-CARD THRU 1190-EXIT
+002660     IF WS-MAINTENANCE-MODE
+002670         PERFORM 1180-VALIDATE-OPERATOR THRU 1180-EXIT
+002680         PERFORM 9000-MAINTENANCE-RUN THRU 9000-EXIT
+002690     ELSE
+002700         PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002710         PERFORM 2000-COUNT-LOOP THRU 2000-EXIT
+002720             VARYING MEEP FROM WS-START-VALUE BY WS-STEP-VALUE
+002730             UNTIL MEEP > WS-END-VALUE OR WS-STOP-REQUESTED
+002740         IF NOT WS-LOOP-EXECUTED
+002750             SET WS-END-NEVER-RAN TO TRUE
+002760         END-IF
+002770         PERFORM 8000-FINALIZE THRU 8000-EXIT
+002780     END-IF
+002790     STOP RUN.
+002800 0000-EXIT.
+002810     EXIT.
+002820
+002830******************************************************************
+002840* 1000-INITIALIZE -- set up the run and resume from checkpoint   *
+002850*                    if one was left behind by a prior run.      *
+002860******************************************************************
+002870 1000-INITIALIZE.
+002880     ACCEPT WS-RUN-START-DATE FROM DATE YYYYMMDD
+002890     ACCEPT WS-RUN-START-TIME FROM TIME
+002900     DISPLAY "simple program that counts to 20 asking the user"
+002910         " every increment if they want to continue"
+002920     DISPLAY " "
+002930     PERFORM 1150-READ-PARM-CARD THRU 1150-EXIT
+002940     PERFORM 1180-VALIDATE-OPERATOR THRU 1180-EXIT
+002950     PERFORM 1160-READ-LIMIT-CARD THRU 1160-EXIT
+002960     PERFORM 1170-GET-TODAY THRU 1170-EXIT
+002970     PERFORM 1100-READ-TRACKING-RECORD THRU 1100-EXIT
+002980     MOVE WS-START-VALUE TO WS-LAST-MEEP-VALUE
+002990     IF WS-CHECKPOINT-FOUND
+003000         MOVE WS-START-VALUE TO WS-START-VALUE-DISPLAY
+003010         DISPLAY "resuming count for " WS-COUNTER-ID
+003020             " at " WS-START-VALUE-DISPLAY
+003030     END-IF.
+003040 1000-EXIT.
+003050     EXIT.
+003060
+003070******************************************************************
+003080* 1100-READ-TRACKING-RECORD -- look up this counter's entry in   *
+003090*                              the multi-counter tracking file.  *
+003100*                              The file is opened I-O and left   *
+003110*                              open for the life of the run so   *
+003120*                              every increment can REWRITE this  *
+003130*                              counter's record in place; a      *
+003140*                              counter found still RUNNING is a  *
+003150*                              resume, same as the old           *
+003160*                              checkpoint file used to provide   *
+003170*                              on its own.                       *
+003180******************************************************************
+003190 1100-READ-TRACKING-RECORD.
+003200     OPEN I-O TRACKING-FILE
+003210     IF WS-TRACKING-STATUS = "35"
+003220         OPEN OUTPUT TRACKING-FILE
+003230         CLOSE TRACKING-FILE
+003240         OPEN I-O TRACKING-FILE
+003250     END-IF
+003260     IF WS-TRACKING-STATUS NOT = "00"
+003270         DISPLAY "tracking file not available -- checkpoint "
+003280             "and restart are disabled for this run, status "
+003290             WS-TRACKING-STATUS
+003300         GO TO 1100-EXIT
+003310     END-IF
+003320     SET WS-TRACKING-OPEN TO TRUE
+003330     MOVE WS-COUNTER-ID TO TRK-COUNTER-ID
+003340     READ TRACKING-FILE
+003350         INVALID KEY
+003360             GO TO 1100-EXIT
+003370     END-READ
+003380     IF TRK-RUNNING
+003390         SET WS-CHECKPOINT-FOUND TO TRUE
+003400         MOVE TRK-CURRENT-VALUE TO WS-START-VALUE
+003410         IF WS-LIMIT-STATUS NOT = "00"
+003420             MOVE TRK-LIMIT TO WS-END-VALUE
+003430         END-IF
+003440     END-IF.
+003450 1100-EXIT.
+003460     EXIT.
+003470
+003480******************************************************************
+003490* 1150-READ-PARM-CARD -- pick up the run-control card, if any,   *
+003500*                        so the run can be driven unattended.    *
+003510*                        No card present means run               *
+003520*                        interactively, exactly as Program1      *
+003530*                        always has.                             *
+003540******************************************************************
+003550 1150-READ-PARM-CARD.
+003560     OPEN INPUT PARM-FILE
+003570     IF WS-PARM-STATUS NOT = "00"
+003580         GO TO 1150-EXIT
+003590     END-IF
+003600     READ PARM-FILE
+003610         AT END
+003620             GO TO 1150-CLOSE
+003630     END-READ
+003640     IF PARM-BATCH
+003650         SET WS-BATCH-MODE TO TRUE
+003660         MOVE PARM-BATCH-RESPONSE TO WS-BATCH-RESPONSE
+003670         MOVE "BATCH   " TO WS-OPERATOR-ID
+003680         SET WS-OPERATOR-AUTHORIZED TO TRUE
+003690         DISPLAY "running unattended in batch mode"
+003700     END-IF.
+003710 1150-CLOSE.
+003720     CLOSE PARM-FILE.
+003730 1150-EXIT.
+003740     EXIT.
+003750
+003760******************************************************************
+003770* 1180-VALIDATE-OPERATOR -- prompt for an operator ID and check  *
+003780*                           it against the authorized-operator   *
+003790*                           list before N-Check is allowed to    *
+003800*                           honor a stop, or before maintenance  *
+003810*                           mode is allowed to adjust a running  *
+003820*                           count's limit. Batch mode is already *
+003830*                           identified by the control card, so it*
+003840*                           is treated as authorized without a   *
+003850*                           console prompt. A missing            *
+003860*                           authorized-operator list means no    *
+003870*                           restriction has been configured, so  *
+003880*                           the operator is authorized by        *
+003890*                           default.                             *
+003900******************************************************************
+003910 1180-VALIDATE-OPERATOR.
+003920     IF WS-BATCH-MODE
+003930         GO TO 1180-EXIT
+003940     END-IF
+003950     DISPLAY "enter your operator ID:"
+003960     ACCEPT WS-OPERATOR-ID
+003970     OPEN INPUT AUTH-FILE
+003980     IF WS-AUTH-STATUS NOT = "00"
+003990         SET WS-OPERATOR-AUTHORIZED TO TRUE
+004000         GO TO 1180-EXIT
+004010     END-IF
+004020     PERFORM 1185-SEARCH-AUTH-LIST THRU 1185-EXIT
+004030         UNTIL WS-AUTH-EOF OR WS-OPERATOR-AUTHORIZED
+004040     CLOSE AUTH-FILE
+004050     IF NOT WS-OPERATOR-AUTHORIZED
+004060         DISPLAY "operator " WS-OPERATOR-ID " is not on the "
+004070             "authorized list -- may watch a run but not stop "
+004080             "it or adjust a limit in maintenance mode"
+004090     END-IF.
+004100 1180-EXIT.
+004110     EXIT.
+004120
+004130 1185-SEARCH-AUTH-LIST.
+004140     READ AUTH-FILE
+004150         AT END
+004160             SET WS-AUTH-EOF TO TRUE
+004170             GO TO 1185-EXIT
+004180     END-READ
+004190     IF AUTH-OPERATOR-ID = WS-OPERATOR-ID
+004200         SET WS-OPERATOR-AUTHORIZED TO TRUE
+004210     END-IF.
+004220 1185-EXIT.
+004230     EXIT.
+004240
+004250******************************************************************
+004260* 1190-READ-MAINT-CARD -- pick up the maintenance control card,  *
+004270*                         if any.  Its presence means this run   *
+004280*                         is a maintenance request, not a count  *
+004290*                         -- no card present means run and count *
+004300*                         exactly as before.                     *
+004310******************************************************************
+004320 1190-READ-MAINT-CARD.
+004330     OPEN INPUT MAINT-FILE
+004340     IF WS-MAINT-STATUS NOT = "00"
+004350         GO TO 1190-EXIT
+004360     END-IF
+004370     READ MAINT-FILE
+004380         AT END
+004390             GO TO 1190-CLOSE
+004400     END-READ
+004410     SET WS-MAINTENANCE-MODE TO TRUE.
+004420 1190-CLOSE.
+004430     CLOSE MAINT-FILE.
+004440 1190-EXIT.
+004450     EXIT.
+004460
+004470******************************************************************
+004480* 1160-READ-LIMIT-CARD -- pick up the count-range control        *
+004490*                         record, if any, so this one program    *
+004500*                         can be reused as a general-purpose     *
+004510*                         gated counter for different jobs.      *
+004520******************************************************************
+004530 1160-READ-LIMIT-CARD.
+004540     OPEN INPUT LIMIT-FILE
+004550     IF WS-LIMIT-STATUS NOT = "00"
+004560         GO TO 1160-EXIT
+004570     END-IF
+004580     READ LIMIT-FILE
+004590         AT END
+004600             GO TO 1160-CLOSE
+004610     END-READ
+004620     MOVE CTR-START TO WS-START-VALUE
+004630     MOVE CTR-END   TO WS-END-VALUE
+004640     IF CTR-STEP = ZERO
+004650         DISPLAY "count range control record for " WS-COUNTER-ID
+004660             " has a zero step -- defaulting step to 1 so the "
+004670             "run cannot loop forever"
+004680     ELSE
+004690         MOVE CTR-STEP TO WS-STEP-VALUE
+004700     END-IF
+004710     IF CTR-COUNTER-ID NOT = SPACES
+004720         MOVE CTR-COUNTER-ID TO WS-COUNTER-ID
+004730     END-IF
+004740     DISPLAY "count range for " WS-COUNTER-ID " set by control "
+004750         "record"
+004760     .
+004770 1160-CLOSE.
+004780     CLOSE LIMIT-FILE.
+004790 1160-EXIT.
+004800     EXIT.
+004810
+004820******************************************************************
+004830* 1170-GET-TODAY -- today's date, stamped onto every audit       *
+004840*                   record written during this run.  The DD      *
+004850*                   behind AUDIT-FILE is a dated dataset, so     *
+004860*                   operations sees one audit trail per day      *
+004870*                   without Program1 having to manage rotation.  *
+004880******************************************************************
+004890 1170-GET-TODAY.
+004900     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+004910 1170-EXIT.
+004920     EXIT.
+004930
+004940******************************************************************
+004950* 2000-COUNT-LOOP -- one cycle of the counter.  Checkpointed     *
+004960*                    before the operator is prompted so a        *
+004970*                    restart resumes at this exact value, and    *
+004980*                    re-reads the tracking record's limit first  *
+004990*                    so a maintenance adjustment to a running    *
+005000*                    counter's limit is picked up the next time  *
+005010*                    this PERFORM VARYING re-tests its UNTIL     *
+005020*                    condition, not just on the next restart.    *
+005030*                    The current value is also latched into      *
+005040*                    WS-LAST-MEEP-VALUE before anything in this  *
+005050*                    cycle can set WS-STOP-REQUESTED, since      *
+005060*                    PERFORM VARYING bumps MEEP past the last    *
+005070*                    value actually processed as soon as its     *
+005080*                    UNTIL test goes true -- the end-of-run      *
+005090*                    reporting paragraphs use the latched value, *
+005100*                    not MEEP, so they show the count that was   *
+005110*                    really reached.                             *
+005120******************************************************************
+005130 2000-COUNT-LOOP.
+005140     SET WS-LOOP-EXECUTED TO TRUE
+005150     MOVE MEEP TO WS-LAST-MEEP-VALUE
+005160     PERFORM 2100-UPDATE-TRACKING-RECORD THRU 2100-EXIT
+005170     DISPLAY MEEP
+005180     PERFORM 2200-GET-RESPONSE THRU 2200-EXIT
+005190     PERFORM 2260-WRITE-AUDIT-RECORD THRU 2260-EXIT
+005200     PERFORM 2300-VALIDATE-RESPONSE THRU 2300-EXIT
+005210     IF NOT WS-STOP-REQUESTED
+005220         PERFORM 3200-N-CHECK THRU 3200-EXIT
+005230     END-IF.
+005240 2000-EXIT.
+005250     EXIT.
+005260
+005270******************************************************************
+005280* 2200-GET-RESPONSE -- the continue/stop decision.  In batch     *
+005290*                      mode it comes from the run-control card   *
+005300*                      instead of the console, so the job can    *
+005310*                      run with nobody watching it.              *
+005320******************************************************************
+005330 2200-GET-RESPONSE.
+005340     IF WS-BATCH-MODE
+005350         PERFORM 2210-GET-BATCH-RESPONSE THRU 2210-EXIT
+005360     ELSE
+005370         DISPLAY "shall we keep going? (y or n)"
+005380         ACCEPT MEEP2
+005390     END-IF.
+005400 2200-EXIT.
+005410     EXIT.
+005420
+005430 2210-GET-BATCH-RESPONSE.
+005440     IF WS-ALWAYS-CONTINUE
+005450         MOVE "Y" TO MEEP2
+005460     ELSE
+005470         MOVE WS-BATCH-RESPONSE TO MEEP2
+005480     END-IF
+005490     DISPLAY "batch response for " WS-COUNTER-ID ": " MEEP2.
+005500 2210-EXIT.
+005510     EXIT.
+005520
+005530******************************************************************
+005540* 2260-WRITE-AUDIT-RECORD -- append the raw response just given  *
+005550*                            to the dated audit log, before it   *
+005560*                            is even validated, so the trail     *
+005570*                            shows exactly what was keyed in.    *
+005580******************************************************************
+005590 2260-WRITE-AUDIT-RECORD.
+005600     MOVE WS-TODAY-DATE   TO AUD-DATE
+005610     ACCEPT AUD-TIME      FROM TIME
+005620     MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID
+005630     MOVE WS-COUNTER-ID  TO AUD-COUNTER-ID
+005640     MOVE MEEP            TO AUD-MEEP-VALUE
+005650     MOVE MEEP2           TO AUD-RESPONSE
+005660     MOVE SPACES TO WS-AUDIT-FILENAME
+005670     STRING "AUDITLOG." DELIMITED BY SIZE
+005680         WS-TODAY-DATE DELIMITED BY SIZE
+005690         ".DAT" DELIMITED BY SIZE
+005700         INTO WS-AUDIT-FILENAME
+005710     OPEN EXTEND AUDIT-FILE
+005720     IF WS-AUDIT-STATUS = "35"
+005730         OPEN OUTPUT AUDIT-FILE
+005740     END-IF
+005750     IF WS-AUDIT-STATUS NOT = "00"
+005760         DISPLAY "audit record for " WS-COUNTER-ID
+005770             " could not be written, status " WS-AUDIT-STATUS
+005780         GO TO 2260-EXIT
+005790     END-IF
+005800     WRITE AUD-RECORD
+005810     CLOSE AUDIT-FILE.
+005820 2260-EXIT.
+005830     EXIT.
+005840
+005850******************************************************************
+005860* 2100-UPDATE-TRACKING-RECORD -- checkpoint MEEP into this       *
+005870*                                counter's tracking record, first*
+005880*                                adopting a maintenance-adjusted *
+005890*                                TRK-LIMIT into WS-END-VALUE.    *
+005900*                                Only a record this run itself   *
+005910*                                marked RUNNING is trusted for   *
+005920*                                that pickup -- a STOPPED or     *
+005930*                                COMPLETED record is a stale row *
+005940*                                left by an earlier run of the   *
+005950*                                same counter-id and must not    *
+005960*                                clobber the limit just read off *
+005970*                                this run's own control card.    *
+005980******************************************************************
+005990 2100-UPDATE-TRACKING-RECORD.
+006000     IF NOT WS-TRACKING-OPEN
+006010         GO TO 2100-EXIT
+006020     END-IF
+006030     MOVE WS-COUNTER-ID TO TRK-COUNTER-ID
+006040     READ TRACKING-FILE
+006050         INVALID KEY
+006060             CONTINUE
+006070         NOT INVALID KEY
+006080             IF TRK-RUNNING
+006090                 MOVE TRK-LIMIT TO WS-END-VALUE
+006100             END-IF
+006110     END-READ
+006120     MOVE MEEP           TO TRK-CURRENT-VALUE
+006130     MOVE WS-END-VALUE   TO TRK-LIMIT
+006140     SET TRK-RUNNING TO TRUE
+006150     ACCEPT TRK-LAST-UPDATE-DATE FROM DATE YYYYMMDD
+006160     ACCEPT TRK-LAST-UPDATE-TIME FROM TIME
+006170     REWRITE TRK-TRACKING-RECORD
+006180         INVALID KEY
+006190             WRITE TRK-TRACKING-RECORD
+006200     END-REWRITE.
+006210 2100-EXIT.
+006220     EXIT.
+006230
+006240******************************************************************
+006250* 2300-VALIDATE-RESPONSE -- accept a multi-character answer and  *
+006260*                           require a clean Y or N.  Anything    *
+006270*                           else is rejected to the reject       *
+006280*                           report and reprompted rather than    *
+006290*                           looped on forever.  A batch run has  *
+006300*                           no console to correct a bad canned   *
+006310*                           response, so a reject there stops    *
+006320*                           the run instead of reprompting.  The *
+006330*                           reprompt drives 2305-CHECK-RESPONSE  *
+006340*                           iteratively rather than having that  *
+006350*                           paragraph PERFORM itself.            *
+006360******************************************************************
+006370 2300-VALIDATE-RESPONSE.
+006380     PERFORM 2305-CHECK-RESPONSE THRU 2305-EXIT
+006390         UNTIL MEEP2 = "Y" OR "y" OR "N" OR "n"
+006400             OR WS-STOP-REQUESTED.
+006410 2300-EXIT.
+006420     EXIT.
+006430
+006440 2305-CHECK-RESPONSE.
+006450     IF MEEP2 = "Y" OR "y" OR "N" OR "n"
+006460         CONTINUE
+006470     ELSE
+006480         PERFORM 2310-REJECT-RESPONSE THRU 2310-EXIT
+006490         IF WS-BATCH-MODE
+006500             DISPLAY "batch run stopped: invalid control "
+006510                 "response"
+006520             SET WS-STOP-REQUESTED TO TRUE
+006530             SET WS-END-BATCH-HALT TO TRUE
+006540         ELSE
+006550             DISPLAY "Please enter a valid answer (Y or N)."
+006560             PERFORM 2200-GET-RESPONSE THRU 2200-EXIT
+006570             PERFORM 2260-WRITE-AUDIT-RECORD THRU 2260-EXIT
+006580         END-IF
+006590     END-IF.
+006600 2305-EXIT.
+006610     EXIT.
+006620
+006630******************************************************************
+006640* 2310-REJECT-RESPONSE -- log an invalid answer to the reject    *
+006650*                         report with the count value it was     *
+006660*                         keyed against.                         *
+006670******************************************************************
+006680 2310-REJECT-RESPONSE.
+006690     ADD 1 TO WS-RETRY-COUNT
+006700     MOVE WS-TODAY-DATE  TO REJ-DATE
+006710     ACCEPT REJ-TIME      FROM TIME
+006720     MOVE WS-COUNTER-ID  TO REJ-COUNTER-ID
+006730     MOVE MEEP            TO REJ-MEEP-VALUE
+006740     MOVE MEEP2           TO REJ-VALUE-ENTERED
+006750     OPEN EXTEND REJECT-FILE
+006760     IF WS-REJECT-STATUS = "35"
+006770         OPEN OUTPUT REJECT-FILE
+006780     END-IF
+006790     IF WS-REJECT-STATUS NOT = "00"
+006800         DISPLAY "reject record for " WS-COUNTER-ID
+006810             " could not be written, status " WS-REJECT-STATUS
+006820         GO TO 2310-EXIT
+006830     END-IF
+006840     WRITE REJ-RECORD
+006850     CLOSE REJECT-FILE.
+006860 2310-EXIT.
+006870     EXIT.
+006880
+006890 3100-Y-CHECK.
+006900     IF MEEP2 = "y" OR "Y"
+006910         CONTINUE
+006920     END-IF.
+006930 3100-EXIT.
+006940     EXIT.
+006950
+006960 3200-N-CHECK.
+006970     IF MEEP2 = "n" OR "N"
+006980         PERFORM 3300-CONFIRM-STOP THRU 3300-EXIT
+006990     ELSE
+007000         PERFORM 3100-Y-CHECK THRU 3100-EXIT
+007010     END-IF.
+007020 3200-EXIT.
+007030     EXIT.
+007040
+007050******************************************************************
+007060* 3300-CONFIRM-STOP -- an operator not on the authorized list may*
+007070*                       watch a run but N-Check will not let that*
+007080*                       "n" actually stop it. An authorized      *
+007090*                       operator must key their ID again before  *
+007100*                       the stop is honored, so there is a record*
+007110*                       of who stopped the count and it cannot be*
+007120*                       done by a mistyped or borrowed answer.   *
+007130******************************************************************
+007140 3300-CONFIRM-STOP.
+007150     IF NOT WS-OPERATOR-AUTHORIZED
+007160         DISPLAY "operator " WS-OPERATOR-ID " is not authorized "
+007170             "to stop this count -- continuing"
+007180         GO TO 3300-EXIT
+007190     END-IF
+007200     IF WS-BATCH-MODE
+007210         SET WS-STOP-REQUESTED TO TRUE
+007220         SET WS-END-OPERATOR-STOP TO TRUE
+007230         DISPLAY "Okay we will stop counting."
+007240         GO TO 3300-EXIT
+007250     END-IF
+007260     DISPLAY "confirm your operator ID to stop this count:"
+007270     ACCEPT WS-CONFIRM-OPERATOR-ID
+007280     IF WS-CONFIRM-OPERATOR-ID = WS-OPERATOR-ID
+007290         SET WS-STOP-REQUESTED TO TRUE
+007300         SET WS-END-OPERATOR-STOP TO TRUE
+007310         DISPLAY "Okay we will stop counting."
+007320     ELSE
+007330         DISPLAY "operator ID did not match -- continuing"
+007340     END-IF.
+007350 3300-EXIT.
+007360     EXIT.
+007370
+007380******************************************************************
+007390* 8000-FINALIZE -- the run is over.  Print the summary report,   *
+007400*                  signal completion for downstream jobs, and    *
+007410*                  clear the checkpoint so the next start is a   *
+007420*                  fresh count, not a resume.                    *
+007430******************************************************************
+007440 8000-FINALIZE.
+007450     ACCEPT WS-RUN-END-DATE FROM DATE YYYYMMDD
+007460     ACCEPT WS-RUN-END-TIME FROM TIME
+007470     PERFORM 8100-PRINT-SUMMARY-REPORT THRU 8100-EXIT
+007480     PERFORM 8300-WRITE-COMPLETION-SIGNAL THRU 8300-EXIT
+007490     PERFORM 8200-WRITE-FINAL-TRACKING-RECORD THRU 8200-EXIT.
+007500 8000-EXIT.
+007510     EXIT.
+007520
+007530******************************************************************
+007540* 8100-PRINT-SUMMARY-REPORT -- one-page report of how this run   *
+007550*                              finished: the final value reached,*
+007560*                              whether the limit was hit or the  *
+007570*                              operator stopped it, when the run *
+007580*                              started and ended, and how many   *
+007590*                              invalid answers were rejected.    *
+007600******************************************************************
+007610 8100-PRINT-SUMMARY-REPORT.
+007620     MOVE WS-LAST-MEEP-VALUE TO WS-FINAL-VALUE-DISPLAY
+007630     MOVE WS-RETRY-COUNT  TO WS-RETRY-COUNT-DISPLAY
+007640     MOVE SPACES TO WS-SUMMARY-FILENAME
+007650     STRING "SUMRPT." DELIMITED BY SIZE
+007660         WS-COUNTER-ID DELIMITED BY SPACE
+007670         ".DAT" DELIMITED BY SIZE
+007680         INTO WS-SUMMARY-FILENAME
+007690     OPEN OUTPUT SUMMARY-FILE
+007700     IF WS-SUMMARY-STATUS NOT = "00"
+007710         DISPLAY "summary report for " WS-COUNTER-ID
+007720             " could not be written, status " WS-SUMMARY-STATUS
+007730         GO TO 8100-EXIT
+007740     END-IF
+007750     MOVE SPACES TO SUM-PRINT-LINE
+007760     STRING "RUN SUMMARY FOR COUNTER " WS-COUNTER-ID
+007770         DELIMITED BY SIZE INTO SUM-PRINT-LINE
+007780     WRITE SUM-PRINT-LINE
+007790     MOVE ALL "-" TO SUM-PRINT-LINE
+007800     WRITE SUM-PRINT-LINE
+007810     MOVE SPACES TO SUM-PRINT-LINE
+007820     STRING "FINAL VALUE REACHED . . . . : "
+007830         WS-FINAL-VALUE-DISPLAY
+007840         DELIMITED BY SIZE INTO SUM-PRINT-LINE
+007850     WRITE SUM-PRINT-LINE
+007860     MOVE SPACES TO SUM-PRINT-LINE
+007870     IF WS-END-OPERATOR-STOP
+007880         STRING "END REASON. . . . . . . . . : OPERATOR STOP"
+007890             DELIMITED BY SIZE INTO SUM-PRINT-LINE
+007900     ELSE
+007910         IF WS-END-BATCH-HALT
+007920             STRING "END REASON. . . . . . . . . : BATCH HALT "
+007930                 "- INVALID RESPONSE"
+007940                 DELIMITED BY SIZE INTO SUM-PRINT-LINE
+007950         ELSE
+007960             IF WS-END-NEVER-RAN
+007970                 STRING "END REASON. . . . . . . . . : NEVER RAN "
+007980                     "- START PAST LIMIT"
+007990                     DELIMITED BY SIZE INTO SUM-PRINT-LINE
+008000             ELSE
+008010                 STRING "END REASON. . . . . . . . . : LIMIT "
+008020                     "REACHED"
+008030                     DELIMITED BY SIZE INTO SUM-PRINT-LINE
+008040             END-IF
+008050         END-IF
+008060     END-IF
+008070     WRITE SUM-PRINT-LINE
+008080     MOVE SPACES TO SUM-PRINT-LINE
+008090     STRING "RUN STARTED . . . . . . . . : " WS-RUN-START-DATE
+008100         " " WS-RUN-START-TIME
+008110         DELIMITED BY SIZE INTO SUM-PRINT-LINE
+008120     WRITE SUM-PRINT-LINE
+008130     MOVE SPACES TO SUM-PRINT-LINE
+008140     STRING "RUN ENDED . . . . . . . . . : " WS-RUN-END-DATE
+008150         " " WS-RUN-END-TIME
+008160         DELIMITED BY SIZE INTO SUM-PRINT-LINE
+008170     WRITE SUM-PRINT-LINE
+008180     MOVE SPACES TO SUM-PRINT-LINE
+008190     STRING "INVALID RESPONSES REJECTED. : "
+008200         WS-RETRY-COUNT-DISPLAY
+008210         DELIMITED BY SIZE INTO SUM-PRINT-LINE
+008220     WRITE SUM-PRINT-LINE
+008230     CLOSE SUMMARY-FILE.
+008240 8100-EXIT.
+008250     EXIT.
+008260
+008270******************************************************************
+008280* 8300-WRITE-COMPLETION-SIGNAL -- a small interface record a     *
+008290*                                 successor job step can test to *
+008300*                                 find out how this counter's run*
+008310*                                 finished, instead of guessing  *
+008320*                                 from a return code.  Named by  *
+008330*                                 counter-id, same as the        *
+008340*                                 summary report, so two         *
+008350*                                 counters run in the same shift *
+008360*                                 do not overwrite each other's  *
+008370*                                 signal.                        *
+008380******************************************************************
+008390 8300-WRITE-COMPLETION-SIGNAL.
+008400     MOVE WS-COUNTER-ID       TO CMP-COUNTER-ID
+008410     MOVE WS-LAST-MEEP-VALUE  TO CMP-FINAL-VALUE
+008420     IF WS-END-OPERATOR-STOP
+008430         SET CMP-OPERATOR-STOP TO TRUE
+008440     ELSE
+008450         IF WS-END-BATCH-HALT
+008460             SET CMP-BATCH-HALT TO TRUE
+008470         ELSE
+008480             IF WS-END-NEVER-RAN
+008490                 SET CMP-NEVER-RAN TO TRUE
+008500             ELSE
+008510                 SET CMP-LIMIT-REACHED TO TRUE
+008520             END-IF
+008530         END-IF
+008540     END-IF
+008550     MOVE SPACES TO WS-COMPLETION-FILENAME
+008560     STRING "CTRDONE." DELIMITED BY SIZE
+008570         WS-COUNTER-ID DELIMITED BY SPACE
+008580         ".DAT" DELIMITED BY SIZE
+008590         INTO WS-COMPLETION-FILENAME
+008600     OPEN OUTPUT COMPLETION-FILE
+008610     IF WS-COMPLETION-STATUS NOT = "00"
+008620         DISPLAY "completion signal for " WS-COUNTER-ID
+008630             " could not be written, status " WS-COMPLETION-STATUS
+008640         GO TO 8300-EXIT
+008650     END-IF
+008660     WRITE CMP-COMPLETION-RECORD
+008670     CLOSE COMPLETION-FILE.
+008680 8300-EXIT.
+008690     EXIT.
+008700
+008710******************************************************************
+008720* 8200-WRITE-FINAL-TRACKING-RECORD -- mark this counter's        *
+008730*                                     tracking entry STOPPED or  *
+008740*                                     COMPLETED so its next start*
+008750*                                     is a fresh count, not a    *
+008760*                                     resume, and so anyone      *
+008770*                                     looking up this counter-id *
+008780*                                     can see how the run        *
+008790*                                     actually ended.            *
+008800******************************************************************
+008810 8200-WRITE-FINAL-TRACKING-RECORD.
+008820     IF NOT WS-TRACKING-OPEN
+008830         GO TO 8200-EXIT
+008840     END-IF
+008850     MOVE WS-COUNTER-ID       TO TRK-COUNTER-ID
+008860     MOVE WS-LAST-MEEP-VALUE  TO TRK-CURRENT-VALUE
+008870     MOVE WS-END-VALUE   TO TRK-LIMIT
+008880     IF WS-END-LIMIT-REACHED
+008890         SET TRK-COMPLETED TO TRUE
+008900     ELSE
+008910         SET TRK-STOPPED TO TRUE
+008920     END-IF
+008930     MOVE WS-RUN-END-DATE TO TRK-LAST-UPDATE-DATE
+008940     MOVE WS-RUN-END-TIME TO TRK-LAST-UPDATE-TIME
+008950     REWRITE TRK-TRACKING-RECORD
+008960         INVALID KEY
+008970             WRITE TRK-TRACKING-RECORD
+008980     END-REWRITE
+008990     CLOSE TRACKING-FILE.
+009000 8200-EXIT.
+009010     EXIT.
+009020
+009030******************************************************************
+009040* 9000-MAINTENANCE-RUN -- view or adjust the limit for one named *
+009050*                         counter in the tracking file without   *
+009060*                         running the counting loop at all. This *
+009070*                         lets operations retune a count that is *
+009080*                         still mid-run without touching the job *
+009090*                         step that owns it.                     *
+009100*                         1180-VALIDATE-OPERATOR has already run *
+009110*                         by the time we get here, so an adjust  *
+009120*                         is only honored for an authorized      *
+009130*                         operator -- an unauthorized one may    *
+009140*                         still view the record.                 *
+009150******************************************************************
+009160 9000-MAINTENANCE-RUN.
+009170     OPEN I-O TRACKING-FILE
+009180     IF WS-TRACKING-STATUS NOT = "00"
+009190         DISPLAY "maintenance: tracking file not available"
+009200         GO TO 9000-EXIT
+009210     END-IF
+009220     MOVE MAINT-COUNTER-ID TO TRK-COUNTER-ID
+009230     READ TRACKING-FILE
+009240         INVALID KEY
+009250             DISPLAY "maintenance: counter " MAINT-COUNTER-ID
+009260                 " not found"
+009270             GO TO 9000-CLOSE
+009280     END-READ
+009290     PERFORM 9100-DISPLAY-TRACKING-RECORD THRU 9100-EXIT
+009300     IF MAINT-ADJUST
+009310         IF WS-OPERATOR-AUTHORIZED
+009320             MOVE MAINT-NEW-LIMIT TO TRK-LIMIT
+009330             ACCEPT TRK-LAST-UPDATE-DATE FROM DATE YYYYMMDD
+009340             ACCEPT TRK-LAST-UPDATE-TIME FROM TIME
+009350             REWRITE TRK-TRACKING-RECORD
+009360             DISPLAY "maintenance: limit for " MAINT-COUNTER-ID
+009370                 " changed to " MAINT-NEW-LIMIT
+009380                 " by operator " WS-OPERATOR-ID
+009390         ELSE
+009400             DISPLAY "maintenance: operator " WS-OPERATOR-ID
+009410                 " is not authorized to change the limit for "
+009420                 MAINT-COUNTER-ID
+009430         END-IF
+009440     END-IF.
+009450 9000-CLOSE.
+009460     CLOSE TRACKING-FILE.
+009470 9000-EXIT.
+009480     EXIT.
+009490
+009500******************************************************************
+009510* 9100-DISPLAY-TRACKING-RECORD -- show a counter's current       *
+009520*                                 state as of this maintenance   *
+009530*                                 request.                       *
+009540******************************************************************
+009550 9100-DISPLAY-TRACKING-RECORD.
+009560     DISPLAY "maintenance: counter . . . : " TRK-COUNTER-ID
+009570     DISPLAY "             current value : " TRK-CURRENT-VALUE
+009580     DISPLAY "             limit . . . . : " TRK-LIMIT
+009590     DISPLAY "             status . . . . : " TRK-STATUS.
+009600 9100-EXIT.
+009610     EXIT.
+009620
+009630 END PROGRAM Program1.
