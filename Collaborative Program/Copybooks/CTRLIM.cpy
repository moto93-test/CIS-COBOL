@@ -0,0 +1,20 @@
+000100******************************************************************
+000200*                                                                *
+000300* COPYBOOK:    CTRLIM                                            *
+000400* PURPOSE:     Control record driving the upper and lower        *
+000500*              bounds and step value of Program1's counting      *
+000600*              loop, so operations can point the same program    *
+000700*              at a different count range without a recompile.   *
+000800*              When the card is missing Program1 falls back to  *
+000900*              its original range of zero through twenty by one. *
+001000*                                                                *
+001100* MODIFICATION HISTORY                                           *
+001200*   DATE        INIT  DESCRIPTION                                *
+001300*   2026-08-09   JR   Original control record.                  *
+001400*                                                                *
+001500******************************************************************
+001600 01  CTR-LIMIT-REC.
+001700     05  CTR-COUNTER-ID              PIC X(08).
+001800     05  CTR-START                   PIC 9(05).
+001900     05  CTR-END                     PIC 9(05).
+002000     05  CTR-STEP                    PIC 9(05).
