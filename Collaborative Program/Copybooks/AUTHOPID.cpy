@@ -0,0 +1,19 @@
+000010******************************************************************
+000020*                                                                *
+000030* COPYBOOK:    AUTHOPID                                          *
+000040* PURPOSE:     One entry per operator ID authorized to stop a    *
+000050*              Program1 count.  The list is a simple flat file   *
+000060*              maintained by operations; an operator ID not on   *
+000070*              the list may still watch a run but N-Check will   *
+000080*              not honor a stop from it.  A missing list file is *
+000090*              treated as "no restriction configured" so existing*
+000100*              shops that haven't set one up yet keep running    *
+000110*              exactly as before.                                *
+000120*                                                                *
+000130* MODIFICATION HISTORY                                           *
+000140*   DATE        INIT  DESCRIPTION                                *
+000150*   2026-08-09   JR   Original authorized-operator record.       *
+000160*                                                                *
+000170******************************************************************
+000180 01  AUTH-OPERATOR-RECORD.
+000190     05  AUTH-OPERATOR-ID            PIC X(08).
