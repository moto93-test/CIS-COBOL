@@ -0,0 +1,28 @@
+000010******************************************************************
+000020*                                                                *
+000030* COPYBOOK:    TRKREC                                            *
+000040* PURPOSE:     One entry per named counter in the multi-counter  *
+000050*              tracking file, keyed by counter-id, so several    *
+000060*              differently-named counting jobs can be in flight  *
+000070*              at once and each one's state looked up on its own.*
+000080*              This record also carries the checkpoint/restart   *
+000090*              state for its counter -- current value and status *
+000100*              -- superseding the old single-counter CHKPTREC    *
+000110*              checkpoint file now that more than one counter can*
+000120*              be running at a time.                             *
+000130*                                                                *
+000140* MODIFICATION HISTORY                                           *
+000150*   DATE        INIT  DESCRIPTION                                *
+000160*   2026-08-09   JR   Original tracking record.                  *
+000170*                                                                *
+000180******************************************************************
+000190 01  TRK-TRACKING-RECORD.
+000200     05  TRK-COUNTER-ID              PIC X(08).
+000210     05  TRK-CURRENT-VALUE           PIC 9(05).
+000220     05  TRK-LIMIT                   PIC 9(05).
+000230     05  TRK-STATUS                  PIC X(01).
+000240         88  TRK-RUNNING                 VALUE "R".
+000250         88  TRK-STOPPED                 VALUE "S".
+000260         88  TRK-COMPLETED               VALUE "C".
+000270     05  TRK-LAST-UPDATE-DATE        PIC X(08).
+000280     05  TRK-LAST-UPDATE-TIME        PIC X(08).
