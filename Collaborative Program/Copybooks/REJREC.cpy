@@ -0,0 +1,19 @@
+000100******************************************************************
+000200*                                                                *
+000300* COPYBOOK:    REJREC                                            *
+000400* PURPOSE:     Reject-report entry for a continue/stop response  *
+000500*              that did not pass validation -- anything other    *
+000600*              than a clean Y or N.  Lets operations see how     *
+000700*              often the prompt is being mis-keyed.              *
+000800*                                                                *
+000900* MODIFICATION HISTORY                                           *
+001000*   DATE        INIT  DESCRIPTION                                *
+001100*   2026-08-09   JR   Original reject record.                   *
+001200*                                                                *
+001300******************************************************************
+001400 01  REJ-RECORD.
+001500     05  REJ-DATE                    PIC X(08).
+001600     05  REJ-TIME                    PIC X(08).
+001700     05  REJ-COUNTER-ID              PIC X(08).
+001800     05  REJ-MEEP-VALUE              PIC 9(05).
+001900     05  REJ-VALUE-ENTERED           PIC X(10).
