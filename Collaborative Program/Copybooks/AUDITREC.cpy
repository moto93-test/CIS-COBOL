@@ -0,0 +1,23 @@
+000100******************************************************************
+000200*                                                                *
+000300* COPYBOOK:    AUDITREC                                          *
+000400* PURPOSE:     One entry per continue/stop response given to     *
+000500*              Program1, so there is a record of who answered    *
+000600*              what and when a counting run ended where it did.  *
+000650*              AUDIT-FILE is one logical name allocated to a     *
+000660*              dated dataset by the JCL, so each calendar day's  *
+000670*              responses land in their own audit trail without   *
+000680*              Program1 itself having to manage the rotation.    *
+000700*                                                                *
+000800* MODIFICATION HISTORY                                           *
+000900*   DATE        INIT  DESCRIPTION                                *
+001000*   2026-08-09   JR   Original audit record.                    *
+001100*                                                                *
+001200******************************************************************
+001300 01  AUD-RECORD.
+001400     05  AUD-DATE                    PIC X(08).
+001500     05  AUD-TIME                    PIC X(08).
+001600     05  AUD-OPERATOR-ID             PIC X(08).
+001700     05  AUD-COUNTER-ID              PIC X(08).
+001800     05  AUD-MEEP-VALUE              PIC 9(05).
+001900     05  AUD-RESPONSE                PIC X(10).
