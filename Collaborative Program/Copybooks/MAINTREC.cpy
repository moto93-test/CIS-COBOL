@@ -0,0 +1,25 @@
+000010******************************************************************
+000020*                                                                *
+000030* COPYBOOK:    MAINTREC                                          *
+000040* PURPOSE:     Maintenance control record.  Its presence puts    *
+000050*              Program1 into maintenance mode for this run --    *
+000060*              instead of counting, the run looks up one named   *
+000070*              counter in the tracking file, displays its current*
+000080*              value, limit, and status, and -- if the request   *
+000090*              type calls for it -- changes the limit in place.  *
+000100*              This lets operations retune a count that is still *
+000110*              mid-run without touching the job step that owns   *
+000120*              it.  No maintenance card present means this run   *
+000130*              counts, exactly as before.                        *
+000140*                                                                *
+000150* MODIFICATION HISTORY                                           *
+000160*   DATE        INIT  DESCRIPTION                                *
+000170*   2026-08-09   JR   Original maintenance control record.       *
+000180*                                                                *
+000190******************************************************************
+000200 01  MAINT-CONTROL-RECORD.
+000210     05  MAINT-COUNTER-ID            PIC X(08).
+000220     05  MAINT-REQUEST-TYPE          PIC X(01).
+000230         88  MAINT-VIEW                  VALUE "V".
+000240         88  MAINT-ADJUST                VALUE "A".
+000250     05  MAINT-NEW-LIMIT             PIC 9(05).
