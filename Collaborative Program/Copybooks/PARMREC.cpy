@@ -0,0 +1,26 @@
+000100******************************************************************
+000200*                                                                *
+000300* COPYBOOK:    PARMREC                                           *
+000400* PURPOSE:     Run-control card for Program1.  Lets the job      *
+000500*              be started unattended in the overnight batch      *
+000600*              window by supplying the continue/stop decision    *
+000700*              that would otherwise be typed at the console.     *
+000800*              Read from SYSIN (or passed down from the JCL      *
+000900*              PARM= on the EXEC card, where the run-time maps   *
+001000*              PARM text onto this same layout) when present;    *
+001100*              when the card is missing Program1 falls back to  *
+001200*              its original interactive console prompting.       *
+001300*                                                                *
+001400* MODIFICATION HISTORY                                           *
+001500*   DATE        INIT  DESCRIPTION                                *
+001600*   2026-08-09   JR   Original run-control card.                 *
+001700*                                                                *
+001800******************************************************************
+001900 01  PARM-CONTROL-CARD.
+002000     05  PARM-RUN-MODE               PIC X(01).
+002100         88  PARM-INTERACTIVE            VALUE "I".
+002200         88  PARM-BATCH                  VALUE "B".
+002300     05  PARM-BATCH-RESPONSE         PIC X(01).
+002400         88  PARM-RESPOND-YES            VALUE "Y".
+002500         88  PARM-RESPOND-NO             VALUE "N".
+002600         88  PARM-ALWAYS-CONTINUE        VALUE "A".
