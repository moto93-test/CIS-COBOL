@@ -0,0 +1,25 @@
+000010******************************************************************
+000020*                                                                *
+000030* COPYBOOK:    CMPLREC                                           *
+000040* PURPOSE:     Completion-signal record written when a Program1  *
+000050*              run ends, so a successor job step can test how    *
+000060*              this counter finished instead of guessing from a  *
+000070*              return code.                                      *
+000080*                                                                *
+000090* MODIFICATION HISTORY                                           *
+000100*   DATE        INIT  DESCRIPTION                                *
+000110*   2026-08-09   JR   Original completion record.                *
+000120*   2026-08-09   JR   Added a reason for a run whose start       *
+000130*                     value was already past its limit, so that  *
+000140*                     case is no longer reported as LIMIT        *
+000150*                     REACHED.                                   *
+000160*                                                                *
+000170******************************************************************
+000180 01  CMP-COMPLETION-RECORD.
+000190     05  CMP-COUNTER-ID              PIC X(08).
+000200     05  CMP-FINAL-VALUE             PIC 9(05).
+000210     05  CMP-COMPLETION-REASON       PIC X(01).
+000220         88  CMP-LIMIT-REACHED           VALUE "L".
+000230         88  CMP-OPERATOR-STOP           VALUE "O".
+000240         88  CMP-BATCH-HALT              VALUE "B".
+000250         88  CMP-NEVER-RAN               VALUE "N".
